@@ -0,0 +1,122 @@
+      ******************************************************************
+      * Author: Peter Stainforth
+      * Student ID: 041121409
+      * Course: CST8283
+      * Section: 301
+      * Date: 2024-06-12
+      * Purpose: Employee tenure and hire-date anniversary milestone
+      *          report
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HIRE-ANNIV-RPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-RECORD-FILE
+           ASSIGN TO "EmployeeRecord.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS FS-EMPLOYEE-ID
+           FILE STATUS IS WS-EMP-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE-RECORD-FILE.
+       01 FS-EMPLOYEE-RECORD.
+           05 FS-EMPLOYEE-ID PIC 9(6).
+           05 FS-DEPARTMENT-CODE PIC 9(3).
+           05 FS-LAST-NAME PIC X(20).
+           05 FS-FIRST-NAME PIC X(20).
+           05 FS-YEARS-OF-SERVICE PIC 9(2).
+           05 FS-HIRE-DATE PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF PIC 9(1) VALUE 0.                *> Indicator for End-Of-File.
+       01 WS-EMP-FILE-STATUS PIC XX VALUE SPACES. *> File status for EMPLOYEE-RECORD-FILE.
+       01 WS-EMPLOYEE-COUNT PIC 9(5) VALUE 0.     *> Number of employees reported.
+       01 WS-MILESTONE-COUNT PIC 9(5) VALUE 0.    *> Number of employees at a 5/10/15-year milestone.
+       01 WS-MILESTONE-FLAG PIC 9(1) VALUE 0.     *> Indicator that the current employee hit a milestone.
+       01 WS-TENURE-YEARS PIC 9(3) VALUE 0.       *> Whole years of tenure as of today.
+
+       01 WS-TODAY-DATE PIC 9(8) VALUE 0.
+       01 WS-TODAY-BREAKDOWN REDEFINES WS-TODAY-DATE.
+           05 WS-TODAY-YYYY PIC 9(4).
+           05 WS-TODAY-MM PIC 9(2).
+           05 WS-TODAY-DD PIC 9(2).
+
+       01 WS-HIRE-DATE-NUM PIC 9(8) VALUE 0.
+       01 WS-HIRE-BREAKDOWN REDEFINES WS-HIRE-DATE-NUM.
+           05 WS-HIRE-YYYY PIC 9(4).
+           05 WS-HIRE-MM PIC 9(2).
+           05 WS-HIRE-DD PIC 9(2).
+
+       PROCEDURE DIVISION.
+       100-HIRE-ANNIV-RPT.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+           PERFORM 200-PRINT-REPORT-HEADER.
+           OPEN INPUT EMPLOYEE-RECORD-FILE.
+           IF WS-EMP-FILE-STATUS = "35"
+               DISPLAY "No employees on file."
+           ELSE
+               PERFORM UNTIL WS-EOF = 1
+                   PERFORM 210-READ-AND-REPORT
+               END-PERFORM
+               CLOSE EMPLOYEE-RECORD-FILE
+               PERFORM 220-PRINT-REPORT-SUMMARY
+           END-IF.
+           STOP RUN.
+
+       200-PRINT-REPORT-HEADER.
+           DISPLAY SPACES.
+           DISPLAY "Employee Tenure and Anniversary Milestone Report".
+           DISPLAY SPACES.
+
+       210-READ-AND-REPORT.
+           READ EMPLOYEE-RECORD-FILE NEXT RECORD
+               AT END MOVE 1 TO WS-EOF
+               NOT AT END
+                   PERFORM 211-COMPUTE-TENURE
+                   PERFORM 212-PRINT-EMPLOYEE-LINE
+           END-READ.
+
+       211-COMPUTE-TENURE.
+           MOVE FS-HIRE-DATE TO WS-HIRE-DATE-NUM.
+           COMPUTE WS-TENURE-YEARS = WS-TODAY-YYYY - WS-HIRE-YYYY.
+           IF WS-TODAY-MM < WS-HIRE-MM
+               SUBTRACT 1 FROM WS-TENURE-YEARS
+           ELSE
+               IF WS-TODAY-MM = WS-HIRE-MM AND WS-TODAY-DD < WS-HIRE-DD
+                   SUBTRACT 1 FROM WS-TENURE-YEARS
+               END-IF
+           END-IF.
+           PERFORM 213-CHECK-MILESTONE.
+
+       213-CHECK-MILESTONE.
+           MOVE 0 TO WS-MILESTONE-FLAG.
+           IF WS-TENURE-YEARS = 5 OR WS-TENURE-YEARS = 10
+                   OR WS-TENURE-YEARS = 15
+               MOVE 1 TO WS-MILESTONE-FLAG
+               ADD 1 TO WS-MILESTONE-COUNT
+           END-IF.
+
+       212-PRINT-EMPLOYEE-LINE.
+           ADD 1 TO WS-EMPLOYEE-COUNT.
+           DISPLAY "Employee ID:      " FS-EMPLOYEE-ID
+           DISPLAY "Last name:        " FS-LAST-NAME
+           DISPLAY "First name:       " FS-FIRST-NAME
+           DISPLAY "Hire date:        " FS-HIRE-DATE
+           DISPLAY "Years of tenure:  " WS-TENURE-YEARS
+           IF WS-MILESTONE-FLAG = 1
+               DISPLAY "*** 5/10/15-year anniversary milestone ***"
+           END-IF
+           DISPLAY SPACES.
+
+       220-PRINT-REPORT-SUMMARY.
+           DISPLAY "Total employees reported:                    "
+               WS-EMPLOYEE-COUNT.
+           DISPLAY "Employees reaching a 5/10/15-year milestone: "
+               WS-MILESTONE-COUNT.
+
+       END PROGRAM HIRE-ANNIV-RPT.
