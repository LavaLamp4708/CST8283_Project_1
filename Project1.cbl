@@ -15,6 +15,25 @@
        FILE-CONTROL.
            SELECT EMPLOYEE-RECORD-FILE
            ASSIGN TO "EmployeeRecord.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FS-EMPLOYEE-ID
+           FILE STATUS IS WS-EMP-FILE-STATUS.
+
+           SELECT DEPARTMENT-FILE
+           ASSIGN TO "DepartmentCode.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORT-WORK-FILE
+           ASSIGN TO "SortWork.tmp".
+
+           SELECT AUDIT-LOG-FILE
+           ASSIGN TO "AuditLog.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT CSV-EXPORT-FILE
+           ASSIGN TO "PayrollExport.csv"
            ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
@@ -26,11 +45,77 @@
            05 FS-LAST-NAME PIC X(20).
            05 FS-FIRST-NAME PIC X(20).
            05 FS-YEARS-OF-SERVICE PIC 9(2).
+           05 FS-HIRE-DATE PIC 9(8).
+
+       FD DEPARTMENT-FILE.
+       01 FS-DEPARTMENT-RECORD.
+           05 FS-DEPT-CODE PIC 9(3).
+           05 FS-DEPT-NAME PIC X(20).
+
+       SD SORT-WORK-FILE.
+       01 SD-EMPLOYEE-RECORD.
+           05 SD-EMPLOYEE-ID PIC 9(6).
+           05 SD-DEPARTMENT-CODE PIC 9(3).
+           05 SD-LAST-NAME PIC X(20).
+           05 SD-FIRST-NAME PIC X(20).
+           05 SD-YEARS-OF-SERVICE PIC 9(2).
+           05 SD-HIRE-DATE PIC 9(8).
+
+       FD AUDIT-LOG-FILE.
+       01 AL-AUDIT-RECORD.
+           05 AL-DATE PIC 9(8).
+           05 AL-TIME PIC 9(8).
+           05 AL-ACTION PIC X(6).
+           05 AL-BEFORE-RECORD.
+               10 AL-BEFORE-EMPLOYEE-ID PIC 9(6).
+               10 AL-BEFORE-DEPARTMENT-CODE PIC 9(3).
+               10 AL-BEFORE-LAST-NAME PIC X(20).
+               10 AL-BEFORE-FIRST-NAME PIC X(20).
+               10 AL-BEFORE-YEARS-OF-SERVICE PIC 9(2).
+               10 AL-BEFORE-HIRE-DATE PIC 9(8).
+           05 AL-AFTER-RECORD.
+               10 AL-AFTER-EMPLOYEE-ID PIC 9(6).
+               10 AL-AFTER-DEPARTMENT-CODE PIC 9(3).
+               10 AL-AFTER-LAST-NAME PIC X(20).
+               10 AL-AFTER-FIRST-NAME PIC X(20).
+               10 AL-AFTER-YEARS-OF-SERVICE PIC 9(2).
+               10 AL-AFTER-HIRE-DATE PIC 9(8).
+
+       FD CSV-EXPORT-FILE.
+       01 CSV-RECORD PIC X(100).
 
        WORKING-STORAGE SECTION.
        01 WS-EOF PIC 9(1) VALUE 0.                *> Indicator for End-Of-File.
        01 WS-CONT PIC A(3) VALUE SPACES.          *> To store the user's choice to continue or not.
        01 WS-DOUBLEQUOTE PIC X(1) VALUE '"'.      *> To store a double quote character.
+       01 WS-DUPLICATE-FOUND PIC 9(1) VALUE 0.    *> Indicator that the entered Employee ID is already on file.
+       01 WS-DEPT-VALID PIC 9(1) VALUE 0.         *> Indicator that the entered department code is on the master table.
+       01 WS-DEPT-COUNT PIC 9(3) VALUE 0.         *> Number of department master entries loaded.
+       01 WS-MENU-CHOICE PIC 9(1) VALUE 0.        *> Main menu selection.
+       01 WS-EMP-FILE-STATUS PIC XX VALUE SPACES. *> File status for EMPLOYEE-RECORD-FILE.
+       01 WS-SEARCH-ID PIC 9(6) VALUE 0.          *> Employee ID looked up for update/delete.
+       01 WS-SORT-CHOICE PIC 9(1) VALUE 0.        *> List sort order: 1-Department, 2-Last name.
+       01 WS-SORT-RECORD-COUNT PIC 9(5) VALUE 0.  *> Number of records returned by the sort.
+       01 WS-NAME-VALID PIC 9(1) VALUE 0.         *> Indicator that a name field is not blank.
+       01 WS-YOS-VALID PIC 9(1) VALUE 0.          *> Indicator that years of service is in range.
+       01 WS-HIRE-DATE-VALID PIC 9(1) VALUE 0.    *> Indicator that the hire date is a plausible calendar date.
+       01 WS-TODAY-DATE PIC 9(8) VALUE 0.         *> Today's date, for hire date validation.
+       01 WS-DAYS-IN-MONTH PIC 9(2) VALUE 0.      *> Number of days in the hire date's month/year.
+       01 WS-AUDIT-FILE-STATUS PIC XX VALUE SPACES. *> File status for AUDIT-LOG-FILE.
+       01 WS-CSV-LINE PIC X(100) VALUE SPACES.    *> Built CSV line for the payroll export.
+
+       01 WS-BEFORE-RECORD.
+           05 WS-BEFORE-EMPLOYEE-ID PIC 9(6).
+           05 WS-BEFORE-DEPARTMENT-CODE PIC 9(3).
+           05 WS-BEFORE-LAST-NAME PIC X(20).
+           05 WS-BEFORE-FIRST-NAME PIC X(20).
+           05 WS-BEFORE-YEARS-OF-SERVICE PIC 9(2).
+           05 WS-BEFORE-HIRE-DATE PIC 9(8).
+
+       01 WS-DEPT-TABLE.
+           05 WS-DEPT-ENTRY OCCURS 50 TIMES INDEXED BY WS-DEPT-IDX.
+               10 WS-DEPT-CODE PIC 9(3).
+               10 WS-DEPT-NAME PIC X(20).
 
        01 WS-EMPLOYEE-RECORD.
            05 WS-EMPLOYEE-ID PIC 9(6).
@@ -38,15 +123,163 @@
            05 WS-LAST-NAME PIC X(20).
            05 WS-FIRST-NAME PIC X(20).
            05 WS-YEARS-OF-SERVICE PIC 9(2).
+           05 WS-HIRE-DATE PIC 9(8).
+           05 WS-HIRE-DATE-BREAKDOWN REDEFINES WS-HIRE-DATE.
+               10 WS-HIRE-YYYY PIC 9(4).
+               10 WS-HIRE-MM PIC 9(2).
+               10 WS-HIRE-DD PIC 9(2).
 
        PROCEDURE DIVISION.
        100-PROJECT-1.
+           PERFORM 200-LOAD-DEPARTMENT-TABLE.
+           PERFORM 400-MENU-LOOP UNTIL WS-MENU-CHOICE = 6. *> Loop the menu until the user chooses Exit.
+           STOP RUN.
+
+       400-MENU-LOOP.
+           PERFORM 401-DISPLAY-MENU.              *> Show the Add/Update/Delete/List/Exit menu.
+           PERFORM 402-ACCEPT-MENU-CHOICE.        *> Accept the user's menu selection.
+           EVALUATE WS-MENU-CHOICE
+               WHEN 1 PERFORM 410-ADD-EMPLOYEE
+               WHEN 2 PERFORM 420-UPDATE-EMPLOYEE
+               WHEN 3 PERFORM 430-DELETE-EMPLOYEE
+               WHEN 4 PERFORM 440-LIST-EMPLOYEES
+               WHEN 5 PERFORM 450-EXPORT-CSV
+               WHEN 6 CONTINUE
+               WHEN OTHER DISPLAY "Invalid selection. Choose 1-6."
+           END-EVALUATE.
+
+       401-DISPLAY-MENU.
+           DISPLAY SPACES
+           DISPLAY "1. Add an employee"
+           DISPLAY "2. Update an employee"
+           DISPLAY "3. Delete an employee"
+           DISPLAY "4. List all employees"
+           DISPLAY "5. Export employee data to CSV"
+           DISPLAY "6. Exit"
+           DISPLAY "Enter your choice: ".
+
+       402-ACCEPT-MENU-CHOICE.
+           ACCEPT WS-MENU-CHOICE.                 *> Accept the menu selection.
+
+       410-ADD-EMPLOYEE.
            PERFORM 201-INITIATE-WRITE.
+           MOVE SPACES TO WS-CONT.                *> Reset the continue flag for this Add session.
            PERFORM 202-ACCEPT-USER-INPUT-TO-FILE UNTIL WS-CONT="no ".   *> Loop to accept user input until the user types "no ".
            PERFORM 204-CLOSE-FILE.
-           PERFORM 203-READ-FILE.
-           PERFORM 204-CLOSE-FILE.
-           STOP RUN.
+
+       420-UPDATE-EMPLOYEE.
+           DISPLAY "Enter the employee ID to update: ".
+           ACCEPT WS-SEARCH-ID.
+           OPEN I-O EMPLOYEE-RECORD-FILE.
+           IF WS-EMP-FILE-STATUS = "35"
+               DISPLAY "No employees on file."
+           ELSE
+               MOVE WS-SEARCH-ID TO FS-EMPLOYEE-ID
+               READ EMPLOYEE-RECORD-FILE
+                   INVALID KEY
+                       DISPLAY "Employee ID not found."
+                   NOT INVALID KEY
+                       MOVE FS-EMPLOYEE-RECORD TO WS-EMPLOYEE-RECORD
+                       MOVE FS-EMPLOYEE-RECORD TO WS-BEFORE-RECORD
+                       PERFORM 421-PROMPT-UPDATED-FIELDS
+                       MOVE WS-EMPLOYEE-RECORD TO FS-EMPLOYEE-RECORD
+                       REWRITE FS-EMPLOYEE-RECORD
+                           INVALID KEY
+                               DISPLAY "Employee record update failed."
+                           NOT INVALID KEY
+                               DISPLAY "Employee record updated."
+                               PERFORM 601-LOG-UPDATE-TRANSACTION
+                       END-REWRITE
+               END-READ
+               CLOSE EMPLOYEE-RECORD-FILE
+           END-IF.
+
+       421-PROMPT-UPDATED-FIELDS.
+           PERFORM 305-PROMPT-DPT-CODE.
+           PERFORM 306-ACCEPT-DPT-CODE.
+           PERFORM 321-VALIDATE-DPT-CODE.
+           PERFORM 307-PROMPT-FIRST-NAME.
+           PERFORM 308-ACCEPT-FIRST-NAME.
+           PERFORM 324-VALIDATE-FIRST-NAME.
+           PERFORM 309-PROMPT-LAST-NAME.
+           PERFORM 310-ACCEPT-LAST-NAME.
+           PERFORM 326-VALIDATE-LAST-NAME.
+           PERFORM 311-PROMPT-YOS.
+           PERFORM 312-ACCEPT-YOS.
+           PERFORM 328-VALIDATE-YOS.
+           PERFORM 329-PROMPT-HIRE-DATE.
+           PERFORM 330-ACCEPT-HIRE-DATE.
+           PERFORM 332-VALIDATE-HIRE-DATE.
+
+       430-DELETE-EMPLOYEE.
+           DISPLAY "Enter the employee ID to delete: ".
+           ACCEPT WS-SEARCH-ID.
+           OPEN I-O EMPLOYEE-RECORD-FILE.
+           IF WS-EMP-FILE-STATUS = "35"
+               DISPLAY "No employees on file."
+           ELSE
+               MOVE WS-SEARCH-ID TO FS-EMPLOYEE-ID
+               READ EMPLOYEE-RECORD-FILE
+                   INVALID KEY
+                       DISPLAY "Employee ID not found."
+                   NOT INVALID KEY
+                       MOVE FS-EMPLOYEE-RECORD TO WS-BEFORE-RECORD
+                       DELETE EMPLOYEE-RECORD-FILE
+                           INVALID KEY
+                               DISPLAY "Employee ID not found."
+                           NOT INVALID KEY
+                               DISPLAY "Employee record deleted."
+                               PERFORM 602-LOG-DELETE-TRANSACTION
+                       END-DELETE
+               END-READ
+               CLOSE EMPLOYEE-RECORD-FILE
+           END-IF.
+
+       440-LIST-EMPLOYEES.
+           PERFORM 441-PROMPT-SORT-CHOICE.         *> Ask which field to sort the listing by.
+           PERFORM 442-ACCEPT-SORT-CHOICE.         *> Accept the sort choice.
+           EVALUATE WS-SORT-CHOICE
+               WHEN 2 PERFORM 444-SORT-BY-LAST-NAME
+               WHEN OTHER PERFORM 443-SORT-BY-DEPARTMENT
+           END-EVALUATE.
+
+       441-PROMPT-SORT-CHOICE.
+           DISPLAY "Sort by 1-Department code or 2-Last name: ".
+
+       442-ACCEPT-SORT-CHOICE.
+           ACCEPT WS-SORT-CHOICE.
+
+       443-SORT-BY-DEPARTMENT.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SD-DEPARTMENT-CODE SD-LAST-NAME
+               USING EMPLOYEE-RECORD-FILE
+               OUTPUT PROCEDURE 445-DISPLAY-SORTED-FILE.
+
+       444-SORT-BY-LAST-NAME.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SD-LAST-NAME
+               USING EMPLOYEE-RECORD-FILE
+               OUTPUT PROCEDURE 445-DISPLAY-SORTED-FILE.
+
+       445-DISPLAY-SORTED-FILE.
+           MOVE 0 TO WS-EOF.
+           MOVE 0 TO WS-SORT-RECORD-COUNT.
+           PERFORM UNTIL WS-EOF = 1
+               RETURN SORT-WORK-FILE
+                   AT END MOVE 1 TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-SORT-RECORD-COUNT
+                       DISPLAY "Employee ID:       " SD-EMPLOYEE-ID
+                       DISPLAY "Department code:   " SD-DEPARTMENT-CODE
+                       DISPLAY "Last name:         " SD-LAST-NAME
+                       DISPLAY "First name:        " SD-FIRST-NAME
+                       DISPLAY "Years of service:  " SD-YEARS-OF-SERVICE
+                       DISPLAY SPACES
+               END-RETURN
+           END-PERFORM.
+           IF WS-SORT-RECORD-COUNT = 0
+               DISPLAY "No employees on file."
+           END-IF.
 
        201-INITIATE-WRITE.
            PERFORM 301-OPEN-EMPLOYEE-RECORD.      *> Open the file for writing.
@@ -56,28 +289,37 @@
            PERFORM 302-CLEAR-WS-RECORD.           *> Clear the working storage record.
            PERFORM 303-PROMPT-EMPLOYEE-ID.        *> Prompt for Employee ID.
            PERFORM 304-ACCEPT-EMPLOYEE-ID.        *> Accept Employee ID.
+           PERFORM 320-VALIDATE-UNIQUE-EMPLOYEE-ID. *> Re-prompt until the ID is not already on file.
            PERFORM 305-PROMPT-DPT-CODE.           *> Prompt for Department Code.
            PERFORM 306-ACCEPT-DPT-CODE.           *> Accept Department Code.
+           PERFORM 321-VALIDATE-DPT-CODE.         *> Re-prompt until the code is on the department table.
            PERFORM 307-PROMPT-FIRST-NAME.         *> Prompt for First Name.
            PERFORM 308-ACCEPT-FIRST-NAME.         *> Accept First Name.
+           PERFORM 324-VALIDATE-FIRST-NAME.       *> Re-prompt until the first name is not blank.
            PERFORM 309-PROMPT-LAST-NAME.          *> Prompt for Last Name.
            PERFORM 310-ACCEPT-LAST-NAME.          *> Accept Last Name.
+           PERFORM 326-VALIDATE-LAST-NAME.        *> Re-prompt until the last name is not blank.
            PERFORM 311-PROMPT-YOS.                *> Prompt for Years of Service.
            PERFORM 312-ACCEPT-YOS.                *> Accept Years of Service.
+           PERFORM 328-VALIDATE-YOS.              *> Re-prompt until years of service is in range.
+           PERFORM 329-PROMPT-HIRE-DATE.          *> Prompt for Hire Date.
+           PERFORM 330-ACCEPT-HIRE-DATE.          *> Accept Hire Date.
+           PERFORM 332-VALIDATE-HIRE-DATE.        *> Re-prompt until the hire date is valid.
            PERFORM 313-WRITE-TO-FILE.             *> Write the record to the file.
            PERFORM 314-ASK-USER-TO-CONTINUE.      *> Ask user if they want to enter another record.
            PERFORM 315-ACCEPT-CONTINUE-MESSAGE.   *> Accept user's choice.
 
-       203-READ-FILE.
-           PERFORM 316-OPEN-READ-MODE.            *> Open the file for reading.
-           PERFORM 317-READ-RECORD UNTIL WS-EOF=1.*> Read records until End-Of-File.
-
        204-CLOSE-FILE.
            PERFORM 319-CLOSE-FILE.                *> Close the file.
 
        301-OPEN-EMPLOYEE-RECORD.
            DISPLAY "Opening file...".
-           OPEN OUTPUT EMPLOYEE-RECORD-FILE.      *> Open file in output mode.
+           OPEN I-O EMPLOYEE-RECORD-FILE.         *> Add to the file if it already exists.
+           IF WS-EMP-FILE-STATUS = "35"
+               OPEN OUTPUT EMPLOYEE-RECORD-FILE   *> First run: create the indexed file.
+               CLOSE EMPLOYEE-RECORD-FILE
+               OPEN I-O EMPLOYEE-RECORD-FILE
+           END-IF.
 
        302-CLEAR-WS-RECORD.
            MOVE SPACES TO WS-EMPLOYEE-RECORD.     *> Clear the working storage record.
@@ -112,9 +354,20 @@
        312-ACCEPT-YOS.
            ACCEPT WS-YEARS-OF-SERVICE.            *> Accept Years of Service.
 
+       329-PROMPT-HIRE-DATE.
+           DISPLAY "Enter hire date (YYYYMMDD): ". *> Display prompt for Hire Date.
+
+       330-ACCEPT-HIRE-DATE.
+           ACCEPT WS-HIRE-DATE.                   *> Accept Hire Date.
+
        313-WRITE-TO-FILE.
            MOVE WS-EMPLOYEE-RECORD TO FS-EMPLOYEE-RECORD. *> Move working storage record to file record.
-           WRITE FS-EMPLOYEE-RECORD.              *> Write record to file.
+           WRITE FS-EMPLOYEE-RECORD               *> Write record to file.
+               INVALID KEY
+                   DISPLAY "That employee ID is already on file."
+               NOT INVALID KEY
+                   PERFORM 600-LOG-ADD-TRANSACTION
+           END-WRITE.
 
        314-ASK-USER-TO-CONTINUE.
            DISPLAY "Enter a new record? Type "
@@ -123,23 +376,227 @@
        315-ACCEPT-CONTINUE-MESSAGE.
            ACCEPT WS-CONT.                        *> Accept user's choice to continue or not.
 
-       316-OPEN-READ-MODE.
-           OPEN INPUT EMPLOYEE-RECORD-FILE.       *> Open file in input mode.
-           MOVE SPACES TO FS-EMPLOYEE-RECORD.     *> Clear the file record.
+       319-CLOSE-FILE.
+           CLOSE EMPLOYEE-RECORD-FILE.            *> Close the file.
 
-       317-READ-RECORD.
+       318-CHECK-DUPLICATE-ID.
+           MOVE 0 TO WS-DUPLICATE-FOUND.          *> Reset the duplicate indicator.
+           MOVE WS-EMPLOYEE-ID TO FS-EMPLOYEE-ID. *> Look the key up directly instead of scanning.
            READ EMPLOYEE-RECORD-FILE
-               AT END MOVE 1 TO WS-EOF            *> Set EOF flag if at end of file.
+               INVALID KEY
+                   MOVE 0 TO WS-DUPLICATE-FOUND
+               NOT INVALID KEY
+                   MOVE 1 TO WS-DUPLICATE-FOUND
+           END-READ.
+
+       320-VALIDATE-UNIQUE-EMPLOYEE-ID.
+           PERFORM 318-CHECK-DUPLICATE-ID.
+           PERFORM UNTIL WS-DUPLICATE-FOUND = 0
+               DISPLAY "That employee ID is already on file."
+               DISPLAY "Please enter a different ID."
+               PERFORM 303-PROMPT-EMPLOYEE-ID
+               PERFORM 304-ACCEPT-EMPLOYEE-ID
+               PERFORM 318-CHECK-DUPLICATE-ID
+           END-PERFORM.
+
+       200-LOAD-DEPARTMENT-TABLE.
+           MOVE 0 TO WS-DEPT-COUNT.
+           MOVE 0 TO WS-EOF.
+           OPEN INPUT DEPARTMENT-FILE.
+           PERFORM UNTIL WS-EOF = 1
+               READ DEPARTMENT-FILE
+                   AT END
+                       MOVE 1 TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-DEPT-COUNT
+                       MOVE FS-DEPT-CODE TO WS-DEPT-CODE (WS-DEPT-COUNT)
+                       MOVE FS-DEPT-NAME TO WS-DEPT-NAME (WS-DEPT-COUNT)
+               END-READ
+           END-PERFORM.
+           CLOSE DEPARTMENT-FILE.
+           MOVE 0 TO WS-EOF.
+
+       322-CHECK-DEPT-CODE.
+           MOVE 0 TO WS-DEPT-VALID.
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                   UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+               IF WS-DEPARTMENT-CODE = WS-DEPT-CODE (WS-DEPT-IDX)
+                   MOVE 1 TO WS-DEPT-VALID
+               END-IF
+           END-PERFORM.
+
+       321-VALIDATE-DPT-CODE.
+           PERFORM 322-CHECK-DEPT-CODE.
+           PERFORM UNTIL WS-DEPT-VALID = 1
+               DISPLAY "That department code is not on file."
+               DISPLAY "Please enter a valid department code."
+               PERFORM 305-PROMPT-DPT-CODE
+               PERFORM 306-ACCEPT-DPT-CODE
+               PERFORM 322-CHECK-DEPT-CODE
+           END-PERFORM.
+
+       323-CHECK-FIRST-NAME-VALID.
+           MOVE 0 TO WS-NAME-VALID.
+           IF WS-FIRST-NAME NOT = SPACES
+               MOVE 1 TO WS-NAME-VALID
+           END-IF.
+
+       324-VALIDATE-FIRST-NAME.
+           PERFORM 323-CHECK-FIRST-NAME-VALID.
+           PERFORM UNTIL WS-NAME-VALID = 1
+               DISPLAY "First name cannot be blank."
+               PERFORM 307-PROMPT-FIRST-NAME
+               PERFORM 308-ACCEPT-FIRST-NAME
+               PERFORM 323-CHECK-FIRST-NAME-VALID
+           END-PERFORM.
+
+       325-CHECK-LAST-NAME-VALID.
+           MOVE 0 TO WS-NAME-VALID.
+           IF WS-LAST-NAME NOT = SPACES
+               MOVE 1 TO WS-NAME-VALID
+           END-IF.
+
+       326-VALIDATE-LAST-NAME.
+           PERFORM 325-CHECK-LAST-NAME-VALID.
+           PERFORM UNTIL WS-NAME-VALID = 1
+               DISPLAY "Last name cannot be blank."
+               PERFORM 309-PROMPT-LAST-NAME
+               PERFORM 310-ACCEPT-LAST-NAME
+               PERFORM 325-CHECK-LAST-NAME-VALID
+           END-PERFORM.
+
+       327-CHECK-YOS-VALID.
+           MOVE 0 TO WS-YOS-VALID.
+           IF WS-YEARS-OF-SERVICE >= 0 AND WS-YEARS-OF-SERVICE <= 50
+               MOVE 1 TO WS-YOS-VALID
+           END-IF.
+
+       328-VALIDATE-YOS.
+           PERFORM 327-CHECK-YOS-VALID.
+           PERFORM UNTIL WS-YOS-VALID = 1
+               DISPLAY "Years of service must be between 0 and 50."
+               PERFORM 311-PROMPT-YOS
+               PERFORM 312-ACCEPT-YOS
+               PERFORM 327-CHECK-YOS-VALID
+           END-PERFORM.
+
+       331-CHECK-HIRE-DATE-VALID.
+           MOVE 0 TO WS-HIRE-DATE-VALID.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+           IF WS-HIRE-YYYY >= 1900
+               AND WS-HIRE-MM >= 1 AND WS-HIRE-MM <= 12
+               AND WS-HIRE-DD >= 1 AND WS-HIRE-DD <= 31
+               AND WS-HIRE-DATE > 0
+               AND WS-HIRE-DATE <= WS-TODAY-DATE
+               PERFORM 333-DETERMINE-DAYS-IN-MONTH
+               IF WS-HIRE-DD <= WS-DAYS-IN-MONTH
+                   MOVE 1 TO WS-HIRE-DATE-VALID
+               END-IF
+           END-IF.
+
+       332-VALIDATE-HIRE-DATE.
+           PERFORM 331-CHECK-HIRE-DATE-VALID.
+           PERFORM UNTIL WS-HIRE-DATE-VALID = 1
+               DISPLAY "Hire date must be a valid YYYYMMDD date not "
+                   "in the future."
+               PERFORM 329-PROMPT-HIRE-DATE
+               PERFORM 330-ACCEPT-HIRE-DATE
+               PERFORM 331-CHECK-HIRE-DATE-VALID
+           END-PERFORM.
+
+       333-DETERMINE-DAYS-IN-MONTH.
+           EVALUATE WS-HIRE-MM
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO WS-DAYS-IN-MONTH
+               WHEN 2
+                   IF (FUNCTION MOD (WS-HIRE-YYYY, 4) = 0
+                           AND FUNCTION MOD (WS-HIRE-YYYY, 100) NOT = 0)
+                       OR FUNCTION MOD (WS-HIRE-YYYY, 400) = 0
+                       MOVE 29 TO WS-DAYS-IN-MONTH
+                   ELSE
+                       MOVE 28 TO WS-DAYS-IN-MONTH
+                   END-IF
+               WHEN OTHER
+                   MOVE 31 TO WS-DAYS-IN-MONTH
+           END-EVALUATE.
+
+       600-LOG-ADD-TRANSACTION.
+           MOVE "ADD   " TO AL-ACTION.
+           MOVE SPACES TO AL-BEFORE-RECORD.
+           MOVE WS-EMPLOYEE-RECORD TO AL-AFTER-RECORD.
+           PERFORM 610-WRITE-AUDIT-RECORD.
+
+       601-LOG-UPDATE-TRANSACTION.
+           MOVE "UPDATE" TO AL-ACTION.
+           MOVE WS-BEFORE-RECORD TO AL-BEFORE-RECORD.
+           MOVE WS-EMPLOYEE-RECORD TO AL-AFTER-RECORD.
+           PERFORM 610-WRITE-AUDIT-RECORD.
+
+       602-LOG-DELETE-TRANSACTION.
+           MOVE "DELETE" TO AL-ACTION.
+           MOVE WS-BEFORE-RECORD TO AL-BEFORE-RECORD.
+           MOVE SPACES TO AL-AFTER-RECORD.
+           PERFORM 610-WRITE-AUDIT-RECORD.
+
+       610-WRITE-AUDIT-RECORD.
+           ACCEPT AL-DATE FROM DATE YYYYMMDD. *> Capture the transaction date.
+           ACCEPT AL-TIME FROM TIME.          *> Capture the transaction time.
+           PERFORM 611-OPEN-AUDIT-LOG.
+           WRITE AL-AUDIT-RECORD.
+           PERFORM 612-CLOSE-AUDIT-LOG.
+
+       611-OPEN-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG-FILE.            *> Append to the audit log if it exists.
+           IF WS-AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE         *> First run: create the audit log.
+           END-IF.
+
+       612-CLOSE-AUDIT-LOG.
+           CLOSE AUDIT-LOG-FILE.
+
+       450-EXPORT-CSV.
+           OPEN INPUT EMPLOYEE-RECORD-FILE.
+           IF WS-EMP-FILE-STATUS = "35"
+               DISPLAY "No employees on file."
+           ELSE
+               OPEN OUTPUT CSV-EXPORT-FILE
+               PERFORM 451-WRITE-CSV-HEADER
+               MOVE 0 TO WS-EOF
+               PERFORM 452-WRITE-CSV-RECORDS UNTIL WS-EOF = 1
+               CLOSE CSV-EXPORT-FILE
+               CLOSE EMPLOYEE-RECORD-FILE
+               DISPLAY "Employee data exported to PayrollExport.csv."
+           END-IF.
+
+       451-WRITE-CSV-HEADER.
+           MOVE "Employee ID,Department Code,Last Name,First Name,"
+               & "Years of Service,Hire Date" TO CSV-RECORD.
+           WRITE CSV-RECORD.
+
+       452-WRITE-CSV-RECORDS.
+           READ EMPLOYEE-RECORD-FILE NEXT RECORD
+               AT END MOVE 1 TO WS-EOF
                NOT AT END
-                   DISPLAY "Employee ID:       " FS-EMPLOYEE-ID
-                   DISPLAY "Department code:   " FS-DEPARTMENT-CODE
-                   DISPLAY "Last name:         " FS-LAST-NAME
-                   DISPLAY "First name:        " FS-FIRST-NAME
-                   DISPLAY "Years of service:  " FS-YEARS-OF-SERVICE
-                   DISPLAY SPACES               *> Display the record fields.
+                   PERFORM 453-BUILD-CSV-LINE
+                   MOVE WS-CSV-LINE TO CSV-RECORD
+                   WRITE CSV-RECORD
            END-READ.
 
-       319-CLOSE-FILE.
-           CLOSE EMPLOYEE-RECORD-FILE.            *> Close the file.
+       453-BUILD-CSV-LINE.
+           MOVE SPACES TO WS-CSV-LINE.
+           STRING
+               FS-EMPLOYEE-ID DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FS-DEPARTMENT-CODE DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(FS-LAST-NAME) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(FS-FIRST-NAME) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FS-YEARS-OF-SERVICE DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FS-HIRE-DATE DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+           END-STRING.
 
        END PROGRAM PROJECT-1.
