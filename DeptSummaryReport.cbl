@@ -0,0 +1,165 @@
+      ******************************************************************
+      * Author: Peter Stainforth
+      * Student ID: 041121409
+      * Course: CST8283
+      * Section: 301
+      * Date: 2024-06-12
+      * Purpose: Department headcount and average-tenure summary report
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEPT-SUMMARY-RPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-RECORD-FILE
+           ASSIGN TO "EmployeeRecord.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS FS-EMPLOYEE-ID
+           FILE STATUS IS WS-EMP-FILE-STATUS.
+
+           SELECT DEPARTMENT-FILE
+           ASSIGN TO "DepartmentCode.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE-RECORD-FILE.
+       01 FS-EMPLOYEE-RECORD.
+           05 FS-EMPLOYEE-ID PIC 9(6).
+           05 FS-DEPARTMENT-CODE PIC 9(3).
+           05 FS-LAST-NAME PIC X(20).
+           05 FS-FIRST-NAME PIC X(20).
+           05 FS-YEARS-OF-SERVICE PIC 9(2).
+           05 FS-HIRE-DATE PIC 9(8).
+
+       FD DEPARTMENT-FILE.
+       01 FS-DEPARTMENT-RECORD.
+           05 FS-DEPT-CODE PIC 9(3).
+           05 FS-DEPT-NAME PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF PIC 9(1) VALUE 0.                *> Indicator for End-Of-File.
+       01 WS-EMP-FILE-STATUS PIC XX VALUE SPACES. *> File status for EMPLOYEE-RECORD-FILE.
+       01 WS-DEPT-COUNT PIC 9(3) VALUE 0.         *> Number of department master entries loaded.
+       01 WS-REPORT-DEPT-NAME PIC X(20) VALUE SPACES. *> Department name for the current summary line.
+       01 WS-AVG-YEARS-OF-SERVICE PIC 9(3)V99 VALUE 0. *> Average tenure for the current department.
+       01 WS-AVG-YOS-DISPLAY PIC ZZ9.99.          *> Edited form of the average tenure for display.
+
+       01 WS-DEPT-TABLE.
+           05 WS-DEPT-ENTRY OCCURS 50 TIMES INDEXED BY WS-DEPT-IDX.
+               10 WS-DEPT-CODE PIC 9(3).
+               10 WS-DEPT-NAME PIC X(20).
+
+       01 WS-SUM-COUNT PIC 9(3) VALUE 0.          *> Number of distinct departments seen.
+       01 WS-SUMMARY-TABLE.
+           05 WS-SUM-ENTRY OCCURS 50 TIMES INDEXED BY WS-SUM-IDX.
+               10 WS-SUM-DEPT-CODE PIC 9(3).
+               10 WS-SUM-HEADCOUNT PIC 9(5) VALUE 0.
+               10 WS-SUM-TOTAL-YOS PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       100-DEPT-SUMMARY-RPT.
+           PERFORM 200-LOAD-DEPARTMENT-TABLE.
+           PERFORM 210-SUMMARIZE-EMPLOYEES.
+           PERFORM 220-PRINT-SUMMARY-REPORT.
+           STOP RUN.
+
+       200-LOAD-DEPARTMENT-TABLE.
+           MOVE 0 TO WS-DEPT-COUNT.
+           MOVE 0 TO WS-EOF.
+           OPEN INPUT DEPARTMENT-FILE.
+           PERFORM UNTIL WS-EOF = 1
+               READ DEPARTMENT-FILE
+                   AT END
+                       MOVE 1 TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-DEPT-COUNT
+                       MOVE FS-DEPT-CODE TO WS-DEPT-CODE (WS-DEPT-COUNT)
+                       MOVE FS-DEPT-NAME TO WS-DEPT-NAME (WS-DEPT-COUNT)
+               END-READ
+           END-PERFORM.
+           CLOSE DEPARTMENT-FILE.
+           MOVE 0 TO WS-EOF.
+
+       210-SUMMARIZE-EMPLOYEES.
+           OPEN INPUT EMPLOYEE-RECORD-FILE.
+           IF WS-EMP-FILE-STATUS = "35"
+               DISPLAY "No employees on file."
+           ELSE
+               MOVE 0 TO WS-EOF
+               PERFORM UNTIL WS-EOF = 1
+                   PERFORM 211-READ-AND-ACCUMULATE
+               END-PERFORM
+               CLOSE EMPLOYEE-RECORD-FILE
+           END-IF.
+
+       211-READ-AND-ACCUMULATE.
+           READ EMPLOYEE-RECORD-FILE
+               AT END
+                   MOVE 1 TO WS-EOF
+               NOT AT END
+                   PERFORM 212-ACCUMULATE-DEPT-TOTALS
+           END-READ.
+
+       212-ACCUMULATE-DEPT-TOTALS.
+           PERFORM 213-FIND-OR-ADD-SUMMARY-ENTRY.
+           ADD 1 TO WS-SUM-HEADCOUNT (WS-SUM-IDX).
+           ADD FS-YEARS-OF-SERVICE TO WS-SUM-TOTAL-YOS (WS-SUM-IDX).
+
+       213-FIND-OR-ADD-SUMMARY-ENTRY.
+           PERFORM VARYING WS-SUM-IDX FROM 1 BY 1
+                   UNTIL WS-SUM-IDX > WS-SUM-COUNT
+                      OR FS-DEPARTMENT-CODE =
+                         WS-SUM-DEPT-CODE (WS-SUM-IDX)
+               CONTINUE
+           END-PERFORM.
+           IF WS-SUM-IDX > WS-SUM-COUNT
+               ADD 1 TO WS-SUM-COUNT
+               MOVE WS-SUM-COUNT TO WS-SUM-IDX
+               MOVE FS-DEPARTMENT-CODE TO WS-SUM-DEPT-CODE (WS-SUM-IDX)
+               MOVE 0 TO WS-SUM-HEADCOUNT (WS-SUM-IDX)
+               MOVE 0 TO WS-SUM-TOTAL-YOS (WS-SUM-IDX)
+           END-IF.
+
+       220-PRINT-SUMMARY-REPORT.
+           DISPLAY SPACES.
+           DISPLAY "Department Headcount and Average-Tenure Summary".
+           DISPLAY SPACES.
+           IF WS-SUM-COUNT = 0
+               DISPLAY "No employee records to summarize."
+           ELSE
+               PERFORM VARYING WS-SUM-IDX FROM 1 BY 1
+                       UNTIL WS-SUM-IDX > WS-SUM-COUNT
+                   PERFORM 221-PRINT-SUMMARY-LINE
+               END-PERFORM
+           END-IF.
+
+       221-PRINT-SUMMARY-LINE.
+           PERFORM 222-LOOKUP-DEPT-NAME.
+           COMPUTE WS-AVG-YEARS-OF-SERVICE ROUNDED =
+               WS-SUM-TOTAL-YOS (WS-SUM-IDX) /
+               WS-SUM-HEADCOUNT (WS-SUM-IDX).
+           MOVE WS-AVG-YEARS-OF-SERVICE TO WS-AVG-YOS-DISPLAY.
+           DISPLAY "Department code:      "
+               WS-SUM-DEPT-CODE (WS-SUM-IDX)
+           DISPLAY "Department name:      " WS-REPORT-DEPT-NAME
+           DISPLAY "Headcount:            "
+               WS-SUM-HEADCOUNT (WS-SUM-IDX)
+           DISPLAY "Average years service:" WS-AVG-YOS-DISPLAY
+           DISPLAY SPACES.
+
+       222-LOOKUP-DEPT-NAME.
+           MOVE "Unknown department" TO WS-REPORT-DEPT-NAME.
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
+                   UNTIL WS-DEPT-IDX > WS-DEPT-COUNT
+               IF WS-SUM-DEPT-CODE (WS-SUM-IDX) =
+                      WS-DEPT-CODE (WS-DEPT-IDX)
+                   MOVE WS-DEPT-NAME (WS-DEPT-IDX)
+                       TO WS-REPORT-DEPT-NAME
+               END-IF
+           END-PERFORM.
+
+       END PROGRAM DEPT-SUMMARY-RPT.
